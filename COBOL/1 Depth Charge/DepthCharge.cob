@@ -21,29 +21,120 @@
       * Game Rec id only for JCL compatiblity. will write  non JCl
       *compatible version for now.                            *
       * NOTE the program assumes an input file of GAMEREC     *
-      * If This program is run with an interpreter rather 
+      * If This program is run with an interpreter rather
       * than though JCl, create an empty file named GAMEREC   *
       * in the same directy as the program.                   *
-      *   
+      * IF GAMEREC HAS RECORDS, TORPEDO CORDINATES ARE READ    *
+      * FROM IT INSTEAD OF FROM THE CONSOLE, ONE SHOT PER      *
+      * RECORD, SO A CANNED SEQUENCE CAN DRIVE A JCL STEP OR   *
+      * REPLAY A DEMO WITH NO OPERATOR PRESENT. WHEN THE FILE  *
+      * RUNS OUT OF RECORDS THE GAME FALLS BACK TO THE CONSOLE.*
       *******************************************************
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMEREC-FILE ASSIGN TO "GAMEREC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAMEREC-STATUS.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAMELOG-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "DEPTHRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
 
       *-------------
        DATA DIVISION.
       *-------------
 
+       FILE SECTION.
+       FD  GAMEREC-FILE.
+           COPY "GAMEREC.CPY".
+
+       FD  GAMELOG-FILE.
+           COPY "GAMELOG.CPY".
+
+       FD  RESTART-FILE.
+           COPY "CHKPT.CPY".
+
        WORKING-STORAGE SECTION.
 
+       01  WS-GAMEREC-STATUS PIC X(2).
+       01  WS-GAMEREC-FLAGS.
+           02  WS-GAMEREC-EOF PIC X(1) VALUE 'N'.
+               88  GAMEREC-EOF VALUE 'Y'.
+
+       01  WS-GAMELOG-STATUS PIC X(2).
+       01  WS-PAR-SHOTS PIC 9(3).
+       01  WS-GAME-OUTCOME PIC X(10).
+       01  WS-TODAY-DATE PIC 9(8).
+
+       01  WS-RESTART-STATUS PIC X(2).
+
+       01  WS-DIFFICULTY-CHOICE PIC X(8).
+
+       COPY "DIFCLTY.CPY".
+
        01  GAME-BOARD.
       * KEEP DIMENSION LESS THAN 100
            02  SHOTS PIC 9(3).
            02  DIMENSION PIC 9(03).
            02  TRIES  PIC 9(3).
 
+      *THE ENEMY FLEET. FLEET-SIZE OF 1 (THE DEFAULT) PLAYS EXACTLY
+      *LIKE THE ORIGINAL ONE-SUB GAME.
+       01  FLEET-SIZE PIC 9(1) VALUE 1.
+       01  SUBS-REMAINING PIC 9(1).
+       01  CLOSEST-SUB-IDX PIC 9(1) VALUE 1.
+       01  WS-HIT-SUB-IDX PIC 9(1).
+       01  WS-HIT-THIS-TURN PIC 9(1) VALUE 0.
+       01  WS-CUR-DIST PIC 9(3).
+
+      *DISTANCE-BAND THRESHOLDS FOR SONAR, SCALED OFF DIMENSION SO
+      *A SHOT ON A SMALL BOARD AND A SHOT ON A HUGE ONE GET A
+      *COMPARABLE WARM/HOT/ON TOP OF IT READING.
+       01  WS-HOT-THRESHOLD PIC 9(3).
+       01  WS-ONTOP-THRESHOLD PIC 9(3).
+       01  WS-DIST-BAND PIC X(13).
+
+      *THE SUB POSITION SHOW-COMPASS-HINT SCORES THE SHOT AGAINST.
+      *THE CALLER MOVES IN WHICHEVER SUB'S POSITION APPLIES (SOLO
+      *SONAR USES THE CLOSEST SURVIVING SUB, DUEL USES THE CURRENT
+      *PLAYER'S OWN SUB) SO BOTH MODES SHARE ONE COMPASS PARAGRAPH.
+       01  WS-HINT-SUB-X-POS PIC 9(3).
+       01  WS-HINT-SUB-Y-POS PIC 9(3).
+       01  WS-HINT-SUB-Z-POS PIC 9(3).
+
+      *COUNTS CONSECUTIVE BAD CORDINATE ENTRIES SO A RUN THAT IS
+      *FAT-FINGERED (OR FED GARBAGE IN BATCH) DOESN'T LOOP FOREVER.
+       01  WS-BAD-INPUT-COUNT PIC 9(2) VALUE 0.
+
+      *TOP-LEVEL GAME MODE - SOLO IS THE ORIGINAL ONE-PLAYER GAME
+      *(WITH FLEET/CHECKPOINT/GAMEREC SUPPORT); DUEL IS THE NEW
+      *HEAD-TO-HEAD MODE BELOW.
+       01  WS-GAME-MODE PIC X(1) VALUE 'S'.
+           88  GAME-MODE-DUEL VALUE 'D'.
+
+      *A DUEL PITS TWO INDEPENDENT PLAYERS, EACH WITH THEIR OWN
+      *RANDOM SUB, AGAINST THE SAME DIMENSION. TURNS ALTERNATE UNTIL
+      *BOTH ARE DONE (HIT OR OUT OF SHOTS); FEWEST TRIES TO HIT WINS.
+       01  WS-DUEL-TURN PIC 9(1) VALUE 1.
+       01  DUEL-PLAYERS.
+           02  DUEL-ENTRY OCCURS 2 TIMES INDEXED BY DUEL-IDX.
+               03  DUEL-SHOTS PIC 9(3).
+               03  DUEL-TRIES PIC 9(3) VALUE 0.
+               03  DUEL-PAR-SHOTS PIC 9(3).
+               03  DUEL-SUB-X-POS PIC 9(3).
+               03  DUEL-SUB-Y-POS PIC 9(3).
+               03  DUEL-SUB-Z-POS PIC 9(3).
+               03  DUEL-OUTCOME PIC X(10) VALUE SPACES.
+               03  DUEL-DONE PIC X(1) VALUE 'N'.
+
        01  SUB-LOCATION.
-           02 SUB-X-POS PIC 9(3).
-           02 SUB-Y-POS PIC 9(3).
-           02 SUB-Z-POS PIC 9(3).
+           02  SUB-ENTRY OCCURS 9 TIMES INDEXED BY SUB-IDX.
+               03 SUB-X-POS PIC 9(3).
+               03 SUB-Y-POS PIC 9(3).
+               03 SUB-Z-POS PIC 9(3).
+               03 SUB-HIT-FLAG PIC X(1) VALUE 'N'.
 
        01  TORPEDO-CORDINATES.
            02  T-X-POS PIC 9(3).
@@ -62,24 +153,171 @@
       *------------------
        PROCEDURE DIVISION.
       *------------------
+      *OPEN GAMEREC ONCE FOR THE WHOLE RUN AND PRIME THE READ-AHEAD
+      *BUFFER. AN EMPTY GAMEREC LEAVES GAMEREC-EOF SET SO THE GAME
+      *PLAYS INTERACTIVELY, EXACTLY AS BEFORE.
+       PROGRAM-START.
+           MOVE 000 TO TRIES.
+           OPEN INPUT GAMEREC-FILE.
+           IF WS-GAMEREC-STATUS = '35'
+           SET GAMEREC-EOF TO TRUE
+           ELSE
+           READ GAMEREC-FILE
+               AT END SET GAMEREC-EOF TO TRUE
+           END-READ
+           END-IF.
+           OPEN EXTEND GAMELOG-FILE.
+           IF WS-GAMELOG-STATUS = '35'
+           OPEN OUTPUT GAMELOG-FILE.
+
+      *IF A CHECKPOINT FROM AN INTERRUPTED GAME IS SITTING IN
+      *DEPTHRST, OFFER TO PICK BACK UP WHERE IT LEFT OFF INSTEAD OF
+      *ALWAYS FALLING INTO A FRESH GENERATE-SUB-LOCATION.
+       CHECK-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = '35'
+           READ RESTART-FILE
+               AT END CLOSE RESTART-FILE GO TO GET-MODE
+           END-READ
+           CLOSE RESTART-FILE
+           DISPLAY 'A SAVED GAME WAS FOUND. RESUME IT? (Y OR N):'
+               WITH NO ADVANCING
+           ACCEPT PLAY-ANSWER
+           IF PLAY-ANSWER IS EQUAL TO 'Y' OR 'y'
+           GO TO RESUME-GAME
+           END-IF.
+           GO TO GET-MODE.
+
+       RESUME-GAME.
+           MOVE CK-DIMENSION TO DIMENSION.
+           MOVE CK-SHOTS TO SHOTS.
+           MOVE CK-TRIES TO TRIES.
+           MOVE CK-PAR-SHOTS TO WS-PAR-SHOTS.
+           MOVE CK-FLEET-SIZE TO FLEET-SIZE.
+           MOVE CK-SUBS-REMAINING TO SUBS-REMAINING.
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > FLEET-SIZE
+               MOVE CK-SUB-X-POS(SUB-IDX) TO SUB-X-POS(SUB-IDX)
+               MOVE CK-SUB-Y-POS(SUB-IDX) TO SUB-Y-POS(SUB-IDX)
+               MOVE CK-SUB-Z-POS(SUB-IDX) TO SUB-Z-POS(SUB-IDX)
+               MOVE CK-SUB-HIT-FLAG(SUB-IDX) TO SUB-HIT-FLAG(SUB-IDX)
+           END-PERFORM.
+           DISPLAY 'RESUMING GAME. DIMENSION ' DIMENSION ' SHOTS '
+               SHOTS ' TRIES SO FAR ' TRIES.
+           GO TO EVALUATE-INPUT.
+
+      *CHOOSE BETWEEN THE ORIGINAL ONE-PLAYER GAME AND THE NEW
+      *TWO-PLAYER DUEL MODE.
+       GET-MODE.
+           MOVE 0 TO WS-BAD-INPUT-COUNT.
+           MOVE 'S' TO WS-GAME-MODE.
+
+       GET-MODE-RETRY.
+           DISPLAY 'SOLO OR DUEL (S OR D)?' WITH NO ADVANCING
+           ACCEPT WS-GAME-MODE.
+           IF WS-GAME-MODE IS EQUAL TO 'D' OR 'd'
+           MOVE 'D' TO WS-GAME-MODE
+           GO TO DUEL-START
+           END-IF.
+           IF WS-GAME-MODE IS EQUAL TO 'S' OR 's'
+           MOVE 'S' TO WS-GAME-MODE
+           GO TO GET-DIFFICULTY
+           END-IF.
+           DISPLAY 'YOU HAVE ENTERED AN INCORRECT VALUE. TRY AGAIN.'
+           ADD 1 TO WS-BAD-INPUT-COUNT.
+           IF WS-BAD-INPUT-COUNT >= 5
+           DISPLAY 'TOO MANY BAD INPUTS IN A ROW. GIVING UP.'
+           MOVE 8 TO RETURN-CODE
+           GO TO GAME-STOP
+           END-IF.
+           GO TO GET-MODE-RETRY.
+
+      *LET THE PLAYER PICK A NAMED DIFFICULTY (WHICH FIXES DIMENSION
+      *AND FLEET-SIZE TOGETHER) INSTEAD OF ENTERING A RAW DIMENSION,
+      *OR FALL THROUGH TO CUSTOM FOR THE ORIGINAL MANUAL ENTRY.
+       GET-DIFFICULTY.
+           MOVE 0 TO WS-BAD-INPUT-COUNT.
+
+       GET-DIFFICULTY-RETRY.
+           DISPLAY 'SELECT A DIFFICULTY - EASY, MEDIUM, HARD, HARDCORE'
+           DISPLAY 'OR CUSTOM TO PICK YOUR OWN DIMENSION AND FLEET SIZE'
+           DISPLAY ':' WITH NO ADVANCING
+           ACCEPT WS-DIFFICULTY-CHOICE.
+           IF WS-DIFFICULTY-CHOICE IS EQUAL TO 'CUSTOM'
+           GO TO GET-DIMENSION.
+           PERFORM VARYING DIFF-IDX FROM 1 BY 1
+                   UNTIL DIFF-IDX > 4
+               IF DIFF-NAME(DIFF-IDX) IS EQUAL TO WS-DIFFICULTY-CHOICE
+                   MOVE DIFF-DIMENSION(DIFF-IDX) TO DIMENSION
+                   MOVE DIFF-FLEET-SIZE(DIFF-IDX) TO FLEET-SIZE
+                   COMPUTE SHOTS =
+                       FUNCTION LOG(DIMENSION) / FUNCTION LOG(2)
+                   ADD 1 TO SHOTS
+                   MOVE SHOTS TO WS-PAR-SHOTS
+                   GO TO GAME-START
+               END-IF
+           END-PERFORM.
+           DISPLAY 'YOU HAVE ENTERED AN INCORRECT VALUE. TRY AGAIN.'
+           ADD 1 TO WS-BAD-INPUT-COUNT.
+           IF WS-BAD-INPUT-COUNT >= 5
+           DISPLAY 'TOO MANY BAD INPUTS IN A ROW. GIVING UP.'
+           MOVE 8 TO RETURN-CODE
+           GO TO GAME-STOP
+           END-IF.
+           GO TO GET-DIFFICULTY-RETRY.
+
       *ACCEPT A 3 DIGIT NUMBER TO USE AS THE DIMENSTION OF THE GAME
       *USE THIS VALUE TO ALLOCATE SHOTS RELATIVE TO THE DIMENSION SIZE
        GET-DIMENSION.
+           MOVE 0 TO WS-BAD-INPUT-COUNT.
+
+       GET-DIMENSION-RETRY.
            DISPLAY "ENTER A NUMBER BETWEEN 1 AND 100."
            ACCEPT DIMENSION.
            IF DIMENSION IS > 99 OR < 2
            DISPLAY "YOU HAVE ENTERED AN INCORRECT VALUE. TRY AGAIN."
-           GO TO GET-DIMENSION
-           ELSE 
+           ADD 1 TO WS-BAD-INPUT-COUNT
+           IF WS-BAD-INPUT-COUNT >= 5
+               DISPLAY 'TOO MANY BAD INPUTS IN A ROW. GIVING UP.'
+               MOVE 8 TO RETURN-CODE
+               GO TO GAME-STOP
+           END-IF
+           GO TO GET-DIMENSION-RETRY
+           ELSE
            COMPUTE SHOTS = FUNCTION LOG(DIMENSION) / FUNCTION LOG(2).
            ADD 1 TO SHOTS.
+           MOVE SHOTS TO WS-PAR-SHOTS.
+
+      *ASK HOW MANY ENEMY SUBS MAKE UP THE FLEET. FLEET-SIZE 1 PLAYS
+      *THE ORIGINAL SINGLE-SUB GAME.
+       GET-FLEET-SIZE.
+           MOVE 0 TO WS-BAD-INPUT-COUNT.
+
+       GET-FLEET-SIZE-RETRY.
+           DISPLAY 'HOW MANY ENEMY SUBS (1-9)?' WITH NO ADVANCING
+           ACCEPT FLEET-SIZE.
+           IF FLEET-SIZE IS > 9 OR < 1
+           DISPLAY 'YOU HAVE ENTERED AN INCORRECT VALUE. TRY AGAIN.'
+           ADD 1 TO WS-BAD-INPUT-COUNT
+           IF WS-BAD-INPUT-COUNT >= 5
+               DISPLAY 'TOO MANY BAD INPUTS IN A ROW. GIVING UP.'
+               MOVE 8 TO RETURN-CODE
+               GO TO GAME-STOP
+           END-IF
+           GO TO GET-FLEET-SIZE-RETRY.
 
        GAME-START.
            DISPLAY '            DEPTH CHARGE GAME'.
            DISPLAY 'DIMENSION OF SEARCH AREA ' DIMENSION.
            DISPLAY 'YOU ARE THE CAPTIN OF THE DESTROYER USS DIGITAL'
+           IF FLEET-SIZE > 1
+           DISPLAY 'A FLEET OF ' FLEET-SIZE ' ENEMY SUBS HAS BEEN'
+           DISPLAY 'CAUSING YOU TROUBLE. YOUR MISSION IS TO DESTROY'
+           DISPLAY 'ALL OF THEM.'
+           ELSE
            DISPLAY 'AN ENEMY SUB HAS BEEN CAUSING YOU TROUBLE. YOUR'
            DISPLAY 'MISSION IS TO DESTROY IT.'
+           END-IF
            DISPLAY 'YOU HAVE ' SHOTS ' SHOTS.'
            DISPLAY 'SPECIFY DEPTH CHARGE EXPLOSION POINT WITH A TRIO'
            DISPLAY 'OF NUMBERS -- THE FIRST TWO ARE THE SURFACE'
@@ -89,17 +327,41 @@
            DISPLAY ' '
            GO TO GENERATE-SUB-LOCATION.
 
+      *SCATTER THE WHOLE FLEET AT RANDOM AND MARK EVERY SUB AS
+      *STILL AFLOAT.
        GENERATE-SUB-LOCATION.
-           COMPUTE SUB-X-POS = DIMENSION * FUNCTION RANDOM.
-           COMPUTE SUB-Y-POS = DIMENSION * FUNCTION RANDOM.
-           COMPUTE SUB-Z-POS = DIMENSION * FUNCTION RANDOM.
+           MOVE FLEET-SIZE TO SUBS-REMAINING.
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > FLEET-SIZE
+               COMPUTE SUB-X-POS(SUB-IDX) =
+                   2 + FUNCTION RANDOM * (DIMENSION - 1)
+               COMPUTE SUB-Y-POS(SUB-IDX) =
+                   2 + FUNCTION RANDOM * (DIMENSION - 1)
+               COMPUTE SUB-Z-POS(SUB-IDX) =
+                   2 + FUNCTION RANDOM * (DIMENSION - 1)
+               MOVE 'N' TO SUB-HIT-FLAG(SUB-IDX)
+           END-PERFORM.
            GO TO EVALUATE-INPUT.
 
+      *A RUN OF BAD CORDINATE ENTRIES (FAT-FINGERING, OR GARBAGE FED
+      *IN BATCH) GIVES UP RATHER THAN LOOPING FOREVER, AND SAYS SO
+      *THROUGH RETURN-CODE FOR ANY JCL STEP WATCHING COND=.
        GIVEN-WRONG-INPUT.
            DISPLAY 'YOU HAVE ENTERED AN INCORRECT VALUE. TRY AGAIN.'.
+           ADD 1 TO WS-BAD-INPUT-COUNT.
+           IF WS-BAD-INPUT-COUNT >= 5
+           DISPLAY 'TOO MANY BAD INPUTS IN A ROW. GIVING UP.'
+           MOVE 8 TO RETURN-CODE
+           GO TO GAME-STOP
+           END-IF.
 
       *ACCEPT USER INPUT AND EVALUATE IF IS CAN BE USED FOR CORDINATES.
+      *IF GAMEREC STILL HAS RECORDS QUEUED UP, USE THE NEXT ONE
+      *INSTEAD OF PROMPTING THE OPERATOR SO A CANNED SHOT SEQUENCE
+      *CAN RUN THE GAME UNATTENDED.
        EVALUATE-INPUT.
+           IF NOT GAMEREC-EOF
+           GO TO EVALUATE-INPUT-FROM-GAMEREC.
            DISPLAY 'ENTER THREE NUMBERS BETWEEN 1 AND ' DIMENSION'.'
            DISPLAY 'TARGET POSITION Y:' WITH NO ADVANCING
       *     ACCEPT T-Y-POS FROM USER-INPUT.
@@ -107,12 +369,12 @@
            IF T-Y-POS  <  2 OR > DIMENSION
            GO TO GIVEN-WRONG-INPUT
            ELSE
-      *     ACCEPT T-X-POS FROM USER-INPUT.     
+      *     ACCEPT T-X-POS FROM USER-INPUT.
            DISPLAY 'TARGET POSITION X:' WITH NO ADVANCING
            ACCEPT T-X-POS.
            IF T-X-POS  <  2 OR > DIMENSION
            GO TO GIVEN-WRONG-INPUT
-           ELSE           
+           ELSE
       *     ACCEPT T-Z-POS FROM USER-INPUT.
            DISPLAY 'TARGET POSITION Z:' WITH NO ADVANCING
            ACCEPT T-Z-POS.
@@ -120,71 +382,445 @@
            GO TO GIVEN-WRONG-INPUT
            ELSE GO TO NEXT-TURN.
 
-      * EVALUATE DEPTH CHARGE TARGET RELATIVE TO SUB LOCATION 
+      *TAKE THE PRIMED GAMEREC RECORD AS THIS TURN'S SHOT, THEN READ
+      *AHEAD FOR NEXT TIME. AN OUT-OF-RANGE CANNED SHOT IS NOTED AND
+      *CLAMPED BACK INTO THE SEARCH AREA SINCE THERE IS NO OPERATOR TO
+      *RE-PROMPT AND NEXT-TURN'S DISTANCE MATH ASSUMES A VALID SHOT.
+       EVALUATE-INPUT-FROM-GAMEREC.
+           MOVE GR-Y-POS TO T-Y-POS.
+           MOVE GR-X-POS TO T-X-POS.
+           MOVE GR-Z-POS TO T-Z-POS.
+           DISPLAY 'GAMEREC SHOT Y:' T-Y-POS ' X:' T-X-POS
+               ' Z:' T-Z-POS.
+           IF T-Y-POS < 2 OR > DIMENSION OR T-X-POS < 2 OR > DIMENSION
+               OR T-Z-POS < 2 OR > DIMENSION
+           DISPLAY 'WARNING - GAMEREC SHOT OUT OF RANGE, CLAMPING TO'
+               ' THE SEARCH AREA.'
+           END-IF.
+           IF T-Y-POS < 2 MOVE 2 TO T-Y-POS
+           ELSE IF T-Y-POS > DIMENSION MOVE DIMENSION TO T-Y-POS.
+           IF T-X-POS < 2 MOVE 2 TO T-X-POS
+           ELSE IF T-X-POS > DIMENSION MOVE DIMENSION TO T-X-POS.
+           IF T-Z-POS < 2 MOVE 2 TO T-Z-POS
+           ELSE IF T-Z-POS > DIMENSION MOVE DIMENSION TO T-Z-POS.
+           READ GAMEREC-FILE
+               AT END SET GAMEREC-EOF TO TRUE
+           END-READ.
+           GO TO NEXT-TURN.
+
+      * EVALUATE DEPTH CHARGE TARGET RELATIVE TO EVERY SUB STILL
+      *AFLOAT. THE CLOSEST SURVIVOR DRIVES THE SONAR HINT IF NOTHING
+      *WAS HIT THIS TURN.
        NEXT-TURN.
+           MOVE 0 TO WS-BAD-INPUT-COUNT.
            ADD 1 TO TRIES
-           DISPLAY 'TRIAL #' SHOTS ' X:' T-X-POS ' Y:' T-Y-POS 
+           DISPLAY 'TRIAL #' SHOTS ' X:' T-X-POS ' Y:' T-Y-POS
            ' Z:' T-Z-POS
-           COMPUTE SHOT-X = FUNCTION ABS(SUB-X-POS - T-X-POS)
-           COMPUTE SHOT-Y = FUNCTION ABS(SUB-Y-POS - T-Y-POS)
-           COMPUTE SHOT-Z = FUNCTION ABS(SUB-Z-POS - T-Z-POS)
-           COMPUTE SHOT-X = SHOT-X + SHOT-Y + SHOT-Z
-           IF SHOT-X IS EQUAL TO 0
-           GO TO ENEMY-HIT
+           MOVE 999 TO SHOT-X
+           MOVE 0 TO WS-HIT-THIS-TURN
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > FLEET-SIZE
+               IF SUB-HIT-FLAG(SUB-IDX) = 'N'
+                   COMPUTE WS-CUR-DIST =
+                       FUNCTION ABS(SUB-X-POS(SUB-IDX) - T-X-POS)
+                       + FUNCTION ABS(SUB-Y-POS(SUB-IDX) - T-Y-POS)
+                       + FUNCTION ABS(SUB-Z-POS(SUB-IDX) - T-Z-POS)
+                   IF WS-CUR-DIST IS EQUAL TO 0
+                       MOVE 'Y' TO SUB-HIT-FLAG(SUB-IDX)
+                       SUBTRACT 1 FROM SUBS-REMAINING
+                       SET WS-HIT-SUB-IDX TO SUB-IDX
+                       MOVE 1 TO WS-HIT-THIS-TURN
+                   ELSE
+                       IF WS-CUR-DIST < SHOT-X
+                           MOVE WS-CUR-DIST TO SHOT-X
+                           SET CLOSEST-SUB-IDX TO SUB-IDX
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-HIT-THIS-TURN IS EQUAL TO 1
+               IF SUBS-REMAINING IS EQUAL TO 0
+                   GO TO ENEMY-HIT
+               ELSE
+                   GO TO SUB-DESTROYED
+               END-IF
            ELSE
-           GO TO SONAR.
-           
-      * DISPLAY THE GENRAL LOCATION OF THE SUB RELATIVE TO THE TRGET.
+               GO TO SONAR
+           END-IF.
+
+      * ONE SUB IN THE FLEET WENT DOWN BUT OTHERS ARE STILL OUT
+      *THERE -- KEEP PLAYING THE SAME ROUND.
+       SUB-DESTROYED.
+           DISPLAY 'ENEMY SUB #' WS-HIT-SUB-IDX ' DESTROYED! '
+               SUBS-REMAINING ' LEFT IN THE FLEET.'
+           GO TO WRITE-CHECKPOINT.
+
+      * DISPLAY THE GENRAL LOCATION OF THE CLOSEST SURVIVING SUB
+      *RELATIVE TO THE TRGET.
        SONAR.
-           DISPLAY 'SONAR REPORTS SHOT WAS ' WITH NO ADVANCING 
-           IF T-Y-POS > SUB-Y-POS THEN DISPLAY 'NORTH' 
-           WITH NO ADVANCING
-           ELSE IF T-Y-POS < SUB-Y-POS THEN DISPLAY 'SOUTH' 
-           WITH NO ADVANCING
+           MOVE SUB-X-POS(CLOSEST-SUB-IDX) TO WS-HINT-SUB-X-POS.
+           MOVE SUB-Y-POS(CLOSEST-SUB-IDX) TO WS-HINT-SUB-Y-POS.
+           MOVE SUB-Z-POS(CLOSEST-SUB-IDX) TO WS-HINT-SUB-Z-POS.
+           PERFORM SHOW-COMPASS-HINT.
+           PERFORM SHOW-DISTANCE-BAND.
+           SUBTRACT 1 FROM SHOTS.
+      *testing
+           DISPLAY TRIES
+           GO TO WRITE-CHECKPOINT.
+
+      *DISPLAY THE COMPASS/DEPTH HINT FOR A MISSED SHOT AGAINST
+      *WHICHEVER SUB THE CALLER MOVED INTO WS-HINT-SUB-X/Y/Z-POS,
+      *SHARED BY SOLO SONAR AND DUEL MODE SO BOTH READ THE SAME.
+       SHOW-COMPASS-HINT.
+           DISPLAY 'SONAR REPORTS SHOT WAS ' WITH NO ADVANCING
+           IF T-Y-POS > WS-HINT-SUB-Y-POS THEN DISPLAY
+           'NORTH' WITH NO ADVANCING
+           ELSE IF T-Y-POS < WS-HINT-SUB-Y-POS THEN DISPLAY
+           'SOUTH' WITH NO ADVANCING
            END-IF .
-           IF T-X-POS > SUB-X-POS THEN DISPLAY 'EAST' 
-           WITH NO ADVANCING
-           ELSE IF T-X-POS < SUB-X-POS THEN DISPLAY 'WEST'
-           WITH NO ADVANCING
+           IF T-X-POS > WS-HINT-SUB-X-POS THEN DISPLAY
+           'EAST' WITH NO ADVANCING
+           ELSE IF T-X-POS < WS-HINT-SUB-X-POS THEN DISPLAY
+           'WEST' WITH NO ADVANCING
            END-IF.
-           IF (T-X-POS NOT = SUB-Y-POS AND T-X-POS NOT = SUB-X-POS)
+           IF (T-Y-POS NOT = WS-HINT-SUB-Y-POS
+               AND T-X-POS NOT = WS-HINT-SUB-X-POS)
            THEN DISPLAY ' AND' WITH NO ADVANCING
            END-IF.
       * THIS PART SEEMS CONFUUSING. I MUIIGHT CHAGE IT SO THAT ZERO
-      *STARTS AT THE BOTTOM AND NOT THE TOP.     
-           IF T-Z-POS < SUB-Z-POS THEN DISPLAY ' TOO LOW' 
-           WITH NO ADVANCING
-           ELSE IF T-Z-POS > SUB-Z-POS THEN DISPLAY ' TOO HIGH' 
-           WITH NO ADVANCING
-           ELSE IF T-Z-POS IS EQUAL TO SUB-Z-POS 
+      *STARTS AT THE BOTTOM AND NOT THE TOP.
+           IF T-Z-POS < WS-HINT-SUB-Z-POS THEN DISPLAY
+           ' TOO LOW' WITH NO ADVANCING
+           ELSE IF T-Z-POS > WS-HINT-SUB-Z-POS THEN DISPLAY
+           ' TOO HIGH' WITH NO ADVANCING
+           ELSE IF T-Z-POS IS EQUAL TO WS-HINT-SUB-Z-POS
            THEN DISPLAY ' DEPTH OK'
            WITH NO ADVANCING
            END-IF.
-           DISPLAY '.'
-           SUBTRACT 1 FROM SHOTS.
-      *testing
-           DISPLAY TRIES     
+           DISPLAY '.'.
+
+      *TURN THE COMBINED MANHATTAN DISTANCE NEXT-TURN LEFT IN SHOT-X
+      *INTO A WARM/HOT/ON TOP OF IT READING SCALED TO DIMENSION, SO
+      *THE COMPASS HINT ABOVE COMES WITH A SENSE OF HOW CLOSE IT WAS.
+       SHOW-DISTANCE-BAND.
+           COMPUTE WS-HOT-THRESHOLD = DIMENSION / 3.
+           COMPUTE WS-ONTOP-THRESHOLD = DIMENSION / 10.
+           IF WS-ONTOP-THRESHOLD < 1
+           MOVE 1 TO WS-ONTOP-THRESHOLD.
+           IF SHOT-X <= WS-ONTOP-THRESHOLD
+           MOVE 'ON TOP OF IT' TO WS-DIST-BAND
+           ELSE
+           IF SHOT-X <= WS-HOT-THRESHOLD
+           MOVE 'HOT' TO WS-DIST-BAND
+           ELSE
+           MOVE 'WARM' TO WS-DIST-BAND
+           END-IF
+           END-IF.
+           DISPLAY 'SONAR STRENGTH: ' WS-DIST-BAND.
+
+      *SAVE ENOUGH STATE TO RESUME THIS GAME AFTER THIS TURN, IN
+      *CASE THE JOB ABENDS OR THE SESSION IS KILLED BEFORE THE NEXT
+      *ONE. THE FILE HOLDS A SINGLE RECORD, REWRITTEN EACH TURN.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE DIMENSION TO CK-DIMENSION.
+           MOVE SHOTS TO CK-SHOTS.
+           MOVE TRIES TO CK-TRIES.
+           MOVE WS-PAR-SHOTS TO CK-PAR-SHOTS.
+           MOVE FLEET-SIZE TO CK-FLEET-SIZE.
+           MOVE SUBS-REMAINING TO CK-SUBS-REMAINING.
+      *CK-SUB-ENTRY IS FIXED AT 9 ENTRIES REGARDLESS OF FLEET-SIZE, SO
+      *EVERY ENTRY MUST BE GIVEN A PRINTABLE VALUE (NOT JUST THE FIRST
+      *FLEET-SIZE OF THEM) OR THE LINE SEQUENTIAL WRITE BELOW REJECTS
+      *THE UNFILLED TAIL ENTRIES' UNINITIALIZED CONTENT.
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > 9
+               IF SUB-IDX <= FLEET-SIZE
+                   MOVE SUB-X-POS(SUB-IDX) TO CK-SUB-X-POS(SUB-IDX)
+                   MOVE SUB-Y-POS(SUB-IDX) TO CK-SUB-Y-POS(SUB-IDX)
+                   MOVE SUB-Z-POS(SUB-IDX) TO CK-SUB-Z-POS(SUB-IDX)
+                   MOVE SUB-HIT-FLAG(SUB-IDX)
+                       TO CK-SUB-HIT-FLAG(SUB-IDX)
+               ELSE
+                   MOVE 0 TO CK-SUB-X-POS(SUB-IDX)
+                   MOVE 0 TO CK-SUB-Y-POS(SUB-IDX)
+                   MOVE 0 TO CK-SUB-Z-POS(SUB-IDX)
+                   MOVE 'N' TO CK-SUB-HIT-FLAG(SUB-IDX)
+               END-IF
+           END-PERFORM.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-RESTART-STATUS NOT = '00'
+           DISPLAY 'WARNING - CHECKPOINT WRITE FAILED, STATUS '
+               WS-RESTART-STATUS
+           END-IF.
+           CLOSE RESTART-FILE.
            IF SHOTS IS EQUAL TO 0 THEN GO TO ABANDON-SHIP
            ELSE GO TO EVALUATE-INPUT.
 
+      *THE FLEET WASN'T FULLY DESTROYED BEFORE THE SHOTS RAN OUT --
+      *REVEAL WHATEVER SUBS ARE STILL AFLOAT.
        ABANDON-SHIP.
            DISPLAY 'YOU HAVE BEEN TORPEDOED! ABANDON SHIP!'
-           DISPLAY 'THE SUBMARINE WAS AT ' SUB-X-POS WITH NO ADVANCING
-           DISPLAY ' ' SUB-Y-POS ' ' SUB-Z-POS
-           GO TO NEW-GAME.
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > FLEET-SIZE
+               IF SUB-HIT-FLAG(SUB-IDX) = 'N'
+                   DISPLAY 'A SUBMARINE WAS AT ' SUB-X-POS(SUB-IDX)
+                       WITH NO ADVANCING
+                   DISPLAY ' ' SUB-Y-POS(SUB-IDX)
+                       ' ' SUB-Z-POS(SUB-IDX)
+               END-IF
+           END-PERFORM
+           MOVE 'ABANDON' TO WS-GAME-OUTCOME
+           MOVE 4 TO RETURN-CODE
+           GO TO LOG-GAME-RESULT.
 
        ENEMY-HIT.
-           DISPLAY 'B O O M !  YOU FOUND IT IN ' TRIES ' TRIES.'.
-           
+           IF FLEET-SIZE > 1
+           DISPLAY 'B O O M !  ENTIRE ENEMY FLEET DESTROYED IN '
+               TRIES ' TRIES.'
+           ELSE
+           DISPLAY 'B O O M !  YOU FOUND IT IN ' TRIES ' TRIES.'
+           END-IF.
+           MOVE 'HIT' TO WS-GAME-OUTCOME.
+           MOVE 0 TO RETURN-CODE.
+
+      *RATE THE FINISHED GAME AGAINST THE THEORETICAL MINIMUM SHOTS
+      *GET-DIFFICULTY/GET-DIMENSION COMPUTED UP FRONT, SO A BARE
+      *TRIES COUNT COMES WITH SOME CONTEXT FOR HOW GOOD IT WAS.
+       PAR-RATING.
+           IF TRIES < WS-PAR-SHOTS
+           DISPLAY 'RATING: UNDER PAR (PAR WAS ' WS-PAR-SHOTS ').'
+           ELSE
+           IF TRIES = WS-PAR-SHOTS
+           DISPLAY 'RATING: PAR (' WS-PAR-SHOTS ').'
+           ELSE
+           DISPLAY 'RATING: OVER PAR (PAR WAS ' WS-PAR-SHOTS ').'
+           END-IF
+           END-IF.
+
+      *APPEND THIS GAME'S RESULT TO GAMELOG SO THE HISTORY SURVIVES
+      *PAST THE CONSOLE SCROLLBACK, AND CLEAR THE CHECKPOINT SINCE
+      *THE GAME IS OVER AND THERE IS NOTHING LEFT TO RESUME. THE
+      *FIRST FLEET SLOT IS LOGGED AS THE REPRESENTATIVE SUB POSITION.
+       LOG-GAME-RESULT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-DATE TO GL-DATE.
+           MOVE DIMENSION TO GL-DIMENSION.
+           MOVE WS-GAME-OUTCOME TO GL-OUTCOME.
+           MOVE TRIES TO GL-TRIES.
+           MOVE WS-PAR-SHOTS TO GL-PAR-SHOTS.
+           MOVE FLEET-SIZE TO GL-FLEET-SIZE.
+           MOVE SUB-X-POS(1) TO GL-SUB-X-POS.
+           MOVE SUB-Y-POS(1) TO GL-SUB-Y-POS.
+           MOVE SUB-Z-POS(1) TO GL-SUB-Z-POS.
+           WRITE GAMELOG-RECORD.
+
        NEW-GAME.
-           MOVE 000 TO TRIES.    
-           DISPLAY 'DO YOU WANT TO PLAY AGAIN? (Y OR N):' 
+           MOVE 000 TO TRIES.
+           MOVE 0 TO WS-BAD-INPUT-COUNT.
+
+       NEW-GAME-RETRY.
+           DISPLAY 'DO YOU WANT TO PLAY AGAIN? (Y OR N):'
            WITH NO ADVANCING
            ACCEPT PLAY-ANSWER
-           IF PLAY-ANSWER IS EQUAL TO 'Y' OR 'y' GO TO GET-DIMENSION
+           IF PLAY-ANSWER IS EQUAL TO 'Y' OR 'y' GO TO GET-MODE
            ELSE IF PLAY-ANSWER IS EQUAL TO 'N' OR 'n' GO TO GAME-STOP
            ELSE DISPLAY 'I''M SORRY. I DIDN''T UNDERSTAND THAT.'
-           GO TO NEW-GAME.
+           ADD 1 TO WS-BAD-INPUT-COUNT.
+           IF WS-BAD-INPUT-COUNT >= 5
+           DISPLAY 'TOO MANY BAD INPUTS IN A ROW. GIVING UP.'
+           MOVE 8 TO RETURN-CODE
+           GO TO GAME-STOP
+           END-IF.
+           GO TO NEW-GAME-RETRY.
 
        GAME-STOP.
-           STOP RUN.           
+           CLOSE GAMEREC-FILE.
+           CLOSE GAMELOG-FILE.
+           STOP RUN.
+
+      *=============================================================
+      * TWO-PLAYER DUEL MODE
+      * TWO INDEPENDENT PLAYERS TAKE ALTERNATING TURNS AGAINST THEIR
+      * OWN RANDOM SUB ON THE SAME DIMENSION BOARD. EACH PLAYER'S
+      * SHOTS/TRIES/SUB ARE HELD IN DUEL-ENTRY(1) AND DUEL-ENTRY(2).
+      * GAMEREC/CHECKPOINT/FLEET-SIZE DO NOT APPLY TO THIS MODE --
+      * EACH PLAYER FACES EXACTLY ONE SUB, ENTERED FROM THE CONSOLE.
+      *=============================================================
+       DUEL-START.
+           DISPLAY '            DEPTH CHARGE - DUEL MODE'.
+           MOVE 1 TO WS-DUEL-TURN.
+
+       DUEL-GET-DIMENSION.
+           MOVE 0 TO WS-BAD-INPUT-COUNT.
+
+       DUEL-GET-DIMENSION-RETRY.
+           DISPLAY 'ENTER A NUMBER BETWEEN 1 AND 100.'
+           ACCEPT DIMENSION.
+           IF DIMENSION IS > 99 OR < 2
+           DISPLAY 'YOU HAVE ENTERED AN INCORRECT VALUE. TRY AGAIN.'
+           ADD 1 TO WS-BAD-INPUT-COUNT
+           IF WS-BAD-INPUT-COUNT >= 5
+               DISPLAY 'TOO MANY BAD INPUTS IN A ROW. GIVING UP.'
+               MOVE 8 TO RETURN-CODE
+               GO TO GAME-STOP
+           END-IF
+           GO TO DUEL-GET-DIMENSION-RETRY
+           ELSE
+           COMPUTE SHOTS = FUNCTION LOG(DIMENSION) / FUNCTION LOG(2).
+           ADD 1 TO SHOTS.
+
+           DISPLAY 'DIMENSION OF SEARCH AREA ' DIMENSION.
+           DISPLAY 'EACH PLAYER GETS ' SHOTS ' SHOTS AGAINST THEIR OWN'
+           DISPLAY 'ENEMY SUB. FEWEST TRIES TO SCORE A HIT WINS.'
+           PERFORM VARYING DUEL-IDX FROM 1 BY 1 UNTIL DUEL-IDX > 2
+               MOVE SHOTS TO DUEL-SHOTS(DUEL-IDX)
+               MOVE SHOTS TO DUEL-PAR-SHOTS(DUEL-IDX)
+               MOVE 0 TO DUEL-TRIES(DUEL-IDX)
+               MOVE 'N' TO DUEL-DONE(DUEL-IDX)
+               MOVE SPACES TO DUEL-OUTCOME(DUEL-IDX)
+               COMPUTE DUEL-SUB-X-POS(DUEL-IDX) =
+                   2 + FUNCTION RANDOM * (DIMENSION - 1)
+               COMPUTE DUEL-SUB-Y-POS(DUEL-IDX) =
+                   2 + FUNCTION RANDOM * (DIMENSION - 1)
+               COMPUTE DUEL-SUB-Z-POS(DUEL-IDX) =
+                   2 + FUNCTION RANDOM * (DIMENSION - 1)
+           END-PERFORM.
+
+      *SKIP OVER ANY PLAYER WHO HAS ALREADY FINISHED, AND FINISH THE
+      *DUEL ONCE BOTH HAVE.
+       DUEL-TURN.
+           IF DUEL-DONE(1) = 'Y' AND DUEL-DONE(2) = 'Y'
+           GO TO DUEL-RESULT.
+           IF DUEL-DONE(WS-DUEL-TURN) = 'Y'
+           PERFORM DUEL-TOGGLE-PLAYER
+           GO TO DUEL-TURN.
+           DISPLAY ' '.
+           DISPLAY 'PLAYER ' WS-DUEL-TURN ' - YOUR TURN. '
+               DUEL-SHOTS(WS-DUEL-TURN) ' SHOTS LEFT, '
+               DUEL-TRIES(WS-DUEL-TURN) ' TRIES SO FAR.'
+           GO TO DUEL-GET-SHOT.
+
+      *SAME 1-TO-DIMENSION VALIDATION AS THE SOLO GAME'S
+      *EVALUATE-INPUT, TARGETING WHICHEVER PLAYER'S TURN IT IS.
+       DUEL-GET-SHOT.
+           DISPLAY 'ENTER THREE NUMBERS BETWEEN 1 AND ' DIMENSION '.'
+           DISPLAY 'TARGET POSITION Y:' WITH NO ADVANCING
+           ACCEPT T-Y-POS.
+           IF T-Y-POS < 2 OR > DIMENSION
+           GO TO DUEL-BAD-INPUT
+           ELSE
+           DISPLAY 'TARGET POSITION X:' WITH NO ADVANCING
+           ACCEPT T-X-POS.
+           IF T-X-POS < 2 OR > DIMENSION
+           GO TO DUEL-BAD-INPUT
+           ELSE
+           DISPLAY 'TARGET POSITION Z:' WITH NO ADVANCING
+           ACCEPT T-Z-POS.
+           IF T-Z-POS < 2 OR > DIMENSION
+           GO TO DUEL-BAD-INPUT
+           ELSE GO TO DUEL-RESOLVE-SHOT.
+
+       DUEL-BAD-INPUT.
+           DISPLAY 'YOU HAVE ENTERED AN INCORRECT VALUE. TRY AGAIN.'.
+           ADD 1 TO WS-BAD-INPUT-COUNT.
+           IF WS-BAD-INPUT-COUNT >= 5
+           DISPLAY 'TOO MANY BAD INPUTS IN A ROW. GIVING UP.'
+           MOVE 8 TO RETURN-CODE
+           GO TO GAME-STOP
+           END-IF.
+           GO TO DUEL-GET-SHOT.
+
+      *SCORE THIS PLAYER'S SHOT AGAINST THEIR OWN SUB, WITH THE SAME
+      *DISTANCE-BANDED SONAR HINT AS THE SOLO GAME.
+       DUEL-RESOLVE-SHOT.
+           MOVE 0 TO WS-BAD-INPUT-COUNT.
+           ADD 1 TO DUEL-TRIES(WS-DUEL-TURN).
+           COMPUTE SHOT-X =
+               FUNCTION ABS(DUEL-SUB-X-POS(WS-DUEL-TURN) - T-X-POS)
+               + FUNCTION ABS(DUEL-SUB-Y-POS(WS-DUEL-TURN) - T-Y-POS)
+               + FUNCTION ABS(DUEL-SUB-Z-POS(WS-DUEL-TURN) - T-Z-POS).
+           IF SHOT-X IS EQUAL TO 0
+           DISPLAY 'B O O M !  PLAYER ' WS-DUEL-TURN ' FOUND IT IN '
+               DUEL-TRIES(WS-DUEL-TURN) ' TRIES.'
+           MOVE 'Y' TO DUEL-DONE(WS-DUEL-TURN)
+           MOVE 'HIT' TO DUEL-OUTCOME(WS-DUEL-TURN)
+           GO TO DUEL-LOG-PLAYER.
+           MOVE DUEL-SUB-X-POS(WS-DUEL-TURN) TO WS-HINT-SUB-X-POS.
+           MOVE DUEL-SUB-Y-POS(WS-DUEL-TURN) TO WS-HINT-SUB-Y-POS.
+           MOVE DUEL-SUB-Z-POS(WS-DUEL-TURN) TO WS-HINT-SUB-Z-POS.
+           PERFORM SHOW-COMPASS-HINT.
+           PERFORM SHOW-DISTANCE-BAND.
+           SUBTRACT 1 FROM DUEL-SHOTS(WS-DUEL-TURN).
+           IF DUEL-SHOTS(WS-DUEL-TURN) IS EQUAL TO 0
+           DISPLAY 'PLAYER ' WS-DUEL-TURN
+               ' IS OUT OF SHOTS. ABANDON SHIP!'
+           DISPLAY 'THEIR SUB WAS AT ' DUEL-SUB-X-POS(WS-DUEL-TURN)
+               ' ' DUEL-SUB-Y-POS(WS-DUEL-TURN)
+               ' ' DUEL-SUB-Z-POS(WS-DUEL-TURN)
+           MOVE 'Y' TO DUEL-DONE(WS-DUEL-TURN)
+           MOVE 'ABANDON' TO DUEL-OUTCOME(WS-DUEL-TURN)
+           END-IF.
+
+       DUEL-LOG-PLAYER.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-DATE TO GL-DATE.
+           MOVE DIMENSION TO GL-DIMENSION.
+           MOVE DUEL-OUTCOME(WS-DUEL-TURN) TO GL-OUTCOME.
+           MOVE DUEL-TRIES(WS-DUEL-TURN) TO GL-TRIES.
+           MOVE DUEL-PAR-SHOTS(WS-DUEL-TURN) TO GL-PAR-SHOTS.
+           MOVE 1 TO GL-FLEET-SIZE.
+           MOVE DUEL-SUB-X-POS(WS-DUEL-TURN) TO GL-SUB-X-POS.
+           MOVE DUEL-SUB-Y-POS(WS-DUEL-TURN) TO GL-SUB-Y-POS.
+           MOVE DUEL-SUB-Z-POS(WS-DUEL-TURN) TO GL-SUB-Z-POS.
+           IF DUEL-DONE(WS-DUEL-TURN) = 'Y'
+           WRITE GAMELOG-RECORD.
+           PERFORM DUEL-TOGGLE-PLAYER.
+           GO TO DUEL-TURN.
+
+       DUEL-TOGGLE-PLAYER.
+           IF WS-DUEL-TURN IS EQUAL TO 1
+           MOVE 2 TO WS-DUEL-TURN
+           ELSE
+           MOVE 1 TO WS-DUEL-TURN.
+
+      *BOTH PLAYERS ARE DONE -- COMPARE OUTCOMES AND DECLARE A
+      *WINNER. A HIT ALWAYS BEATS AN ABANDONED SHIP; BETWEEN TWO
+      *HITS, FEWER TRIES WINS.
+       DUEL-RESULT.
+           DISPLAY ' '.
+           DISPLAY '            DUEL RESULTS'.
+           DISPLAY 'PLAYER 1: ' DUEL-OUTCOME(1) ' IN '
+               DUEL-TRIES(1) ' TRIES.'
+           DISPLAY 'PLAYER 2: ' DUEL-OUTCOME(2) ' IN '
+               DUEL-TRIES(2) ' TRIES.'
+           IF DUEL-OUTCOME(1) = 'HIT' AND DUEL-OUTCOME(2) = 'HIT'
+               IF DUEL-TRIES(1) < DUEL-TRIES(2)
+                   DISPLAY 'PLAYER 1 WINS!'
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   IF DUEL-TRIES(1) > DUEL-TRIES(2)
+                       DISPLAY 'PLAYER 2 WINS!'
+                       MOVE 0 TO RETURN-CODE
+                   ELSE
+                       DISPLAY 'IT''S A TIE!'
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           ELSE
+               IF DUEL-OUTCOME(1) = 'HIT'
+                   DISPLAY 'PLAYER 1 WINS!'
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   IF DUEL-OUTCOME(2) = 'HIT'
+                       DISPLAY 'PLAYER 2 WINS!'
+                       MOVE 0 TO RETURN-CODE
+                   ELSE
+                       DISPLAY 'DRAW - BOTH SHIPS LOST.'
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+           GO TO NEW-GAME.
