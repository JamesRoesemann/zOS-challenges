@@ -0,0 +1,205 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEPTHRPT.
+      *-----------------------
+       AUTHOR. James Roesemann.
+      DATE-WRITTEN. August 8th 2026
+
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+      *******************************************************
+      * Batch companion to DEPTHC.  Reads the GAMELOG history *
+      * file DEPTHC appends one record to per finished game   *
+      * and prints a summary report -- games played, average  *
+      * TRIES to hit versus the theoretical minimum SHOTS      *
+      * allowance DEPTHC computed for each game, the best and *
+      * worst game on record, and a breakdown by DIMENSION.   *
+      *                                                        *
+      * Intended to be compiled with gnuCOBOL (COBC) into an  *
+      * executable program, run as its own JCL step after any *
+      * number of DEPTHC runs have appended to GAMELOG.       *
+      *******************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAMELOG-STATUS.
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+       FD  GAMELOG-FILE.
+           COPY "GAMELOG.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-GAMELOG-STATUS PIC X(2).
+       01  WS-GAMELOG-FLAGS.
+           02  WS-GAMELOG-EOF PIC X(1) VALUE 'N'.
+               88  GAMELOG-EOF VALUE 'Y'.
+
+       01  WS-TOTALS.
+           02  WS-GAMES-PLAYED PIC 9(5) VALUE 0.
+           02  WS-HITS-COUNT PIC 9(5) VALUE 0.
+           02  WS-ABANDON-COUNT PIC 9(5) VALUE 0.
+           02  WS-TOTAL-TRIES PIC 9(7) VALUE 0.
+           02  WS-TOTAL-PAR PIC 9(7) VALUE 0.
+
+       01  WS-AVERAGES.
+           02  WS-AVG-TRIES PIC 9(5)V99 VALUE 0.
+           02  WS-AVG-TRIES-DISP PIC ZZZZ9.99.
+           02  WS-AVG-PAR PIC 9(5)V99 VALUE 0.
+           02  WS-AVG-PAR-DISP PIC ZZZZ9.99.
+
+       01  WS-DIM-DISPLAY PIC 9(3) VALUE 0.
+
+       01  WS-BEST-GAME.
+           02  WS-BEST-TRIES PIC 9(3) VALUE 999.
+           02  WS-BEST-DATE PIC 9(8) VALUE 0.
+           02  WS-BEST-DIMENSION PIC 9(3) VALUE 0.
+           02  WS-BEST-FOUND PIC X(1) VALUE 'N'.
+
+       01  WS-WORST-GAME.
+           02  WS-WORST-TRIES PIC 9(3) VALUE 0.
+           02  WS-WORST-DATE PIC 9(8) VALUE 0.
+           02  WS-WORST-DIMENSION PIC 9(3) VALUE 0.
+           02  WS-WORST-IS-ABANDON PIC X(1) VALUE 'N'.
+           02  WS-WORST-FOUND PIC X(1) VALUE 'N'.
+
+      * ONE ENTRY PER POSSIBLE DIMENSION VALUE (DIMENSION IS KEPT
+      * BELOW 100 THROUGHOUT DEPTHC, SO A 99-ENTRY TABLE COVERS IT).
+       01  DIM-BREAKDOWN.
+           02  DIM-ENTRY OCCURS 99 TIMES INDEXED BY DIM-IDX.
+               03  DIM-GAMES PIC 9(5) VALUE 0.
+               03  DIM-HITS PIC 9(5) VALUE 0.
+               03  DIM-TOTAL-TRIES PIC 9(7) VALUE 0.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       REPORT-START.
+           OPEN INPUT GAMELOG-FILE.
+           IF WS-GAMELOG-STATUS = '35'
+           DISPLAY 'GAMELOG NOT FOUND - NO GAMES HAVE BEEN PLAYED YET.'
+           GO TO REPORT-STOP.
+
+       READ-GAMELOG.
+           READ GAMELOG-FILE
+               AT END GO TO PRINT-REPORT
+           END-READ.
+           GO TO ACCUMULATE-RECORD.
+
+      * ROLL ONE GAMELOG RECORD INTO THE RUNNING TOTALS AND THE
+      * PER-DIMENSION BREAKDOWN TABLE.
+       ACCUMULATE-RECORD.
+           ADD 1 TO WS-GAMES-PLAYED.
+           SET DIM-IDX TO GL-DIMENSION.
+           ADD 1 TO DIM-GAMES(DIM-IDX).
+           IF GL-OUTCOME-HIT
+               ADD 1 TO WS-HITS-COUNT
+               ADD 1 TO DIM-HITS(DIM-IDX)
+               ADD GL-TRIES TO WS-TOTAL-TRIES
+               ADD GL-PAR-SHOTS TO WS-TOTAL-PAR
+               ADD GL-TRIES TO DIM-TOTAL-TRIES(DIM-IDX)
+               PERFORM CHECK-BEST-GAME
+               PERFORM CHECK-WORST-HIT-GAME
+           ELSE
+               ADD 1 TO WS-ABANDON-COUNT
+               PERFORM CHECK-WORST-ABANDON-GAME
+           END-IF.
+           GO TO READ-GAMELOG.
+
+      * BEST GAME SO FAR IS THE HIT WITH THE FEWEST TRIES.
+       CHECK-BEST-GAME.
+           IF WS-BEST-FOUND = 'N' OR GL-TRIES < WS-BEST-TRIES
+           MOVE GL-TRIES TO WS-BEST-TRIES
+           MOVE GL-DATE TO WS-BEST-DATE
+           MOVE GL-DIMENSION TO WS-BEST-DIMENSION
+           MOVE 'Y' TO WS-BEST-FOUND.
+
+      * AN ABANDONED GAME (SUB NEVER FOUND) IS ALWAYS WORSE THAN ANY
+      * HIT, SO IT ONLY UPDATES THE WORST GAME IF NO ABANDON HAS
+      * ALREADY CLAIMED THE SPOT.
+       CHECK-WORST-HIT-GAME.
+           IF WS-WORST-IS-ABANDON = 'N'
+               AND (WS-WORST-FOUND = 'N' OR GL-TRIES > WS-WORST-TRIES)
+           MOVE GL-TRIES TO WS-WORST-TRIES
+           MOVE GL-DATE TO WS-WORST-DATE
+           MOVE GL-DIMENSION TO WS-WORST-DIMENSION
+           MOVE 'N' TO WS-WORST-IS-ABANDON
+           MOVE 'Y' TO WS-WORST-FOUND.
+
+      * AMONG ABANDONED GAMES, THE WORST IS THE ONE THAT SURVIVED THE
+      * MOST TRIES BEFORE GIVING UP -- SAME "BIGGER TRIES IS WORSE"
+      * RULE CHECK-WORST-HIT-GAME USES, JUST WITHOUT THE HIT/ABANDON
+      * PRECEDENCE CHECK SINCE AN ABANDON ALWAYS CLAIMS THE SPOT FIRST.
+       CHECK-WORST-ABANDON-GAME.
+           IF WS-WORST-IS-ABANDON = 'N' OR GL-TRIES > WS-WORST-TRIES
+           MOVE GL-TRIES TO WS-WORST-TRIES
+           MOVE GL-DATE TO WS-WORST-DATE
+           MOVE GL-DIMENSION TO WS-WORST-DIMENSION
+           MOVE 'Y' TO WS-WORST-IS-ABANDON
+           MOVE 'Y' TO WS-WORST-FOUND.
+
+       PRINT-REPORT.
+           CLOSE GAMELOG-FILE.
+           DISPLAY ' '.
+           DISPLAY '            DEPTH CHARGE HISTORY REPORT'.
+           DISPLAY ' '.
+           IF WS-GAMES-PLAYED = 0
+           DISPLAY 'NO GAMES HAVE BEEN LOGGED YET.'
+           GO TO REPORT-STOP.
+           DISPLAY 'GAMES PLAYED ............ ' WS-GAMES-PLAYED.
+           DISPLAY 'SUBS DESTROYED (HITS) ... ' WS-HITS-COUNT.
+           DISPLAY 'SHIPS LOST (ABANDONED) .. ' WS-ABANDON-COUNT.
+           IF WS-HITS-COUNT > 0
+           COMPUTE WS-AVG-TRIES = WS-TOTAL-TRIES / WS-HITS-COUNT
+           COMPUTE WS-AVG-PAR = WS-TOTAL-PAR / WS-HITS-COUNT
+           MOVE WS-AVG-TRIES TO WS-AVG-TRIES-DISP
+           MOVE WS-AVG-PAR TO WS-AVG-PAR-DISP
+           DISPLAY 'AVERAGE TRIES TO HIT ....' WS-AVG-TRIES-DISP
+           DISPLAY 'AVERAGE PAR (SHOTS) ..... ' WS-AVG-PAR-DISP
+           ELSE
+           DISPLAY 'NO SUCCESSFUL HITS TO AVERAGE.'
+           END-IF.
+           DISPLAY ' '.
+           IF WS-BEST-FOUND = 'Y'
+           DISPLAY 'BEST GAME .... ' WS-BEST-TRIES ' TRIES, DIMENSION '
+               WS-BEST-DIMENSION ', ON ' WS-BEST-DATE.
+           IF WS-WORST-FOUND = 'Y' AND WS-WORST-IS-ABANDON = 'Y'
+           DISPLAY 'WORST GAME ... ABANDONED SHIP AFTER '
+               WS-WORST-TRIES ' TRIES, DIMENSION ' WS-WORST-DIMENSION
+               ', ON ' WS-WORST-DATE.
+           IF WS-WORST-FOUND = 'Y' AND WS-WORST-IS-ABANDON = 'N'
+           DISPLAY 'WORST GAME ... ' WS-WORST-TRIES
+               ' TRIES, DIMENSION ' WS-WORST-DIMENSION ', ON '
+               WS-WORST-DATE.
+           DISPLAY ' '.
+           DISPLAY 'BREAKDOWN BY DIMENSION:'.
+           SET DIM-IDX TO 1.
+
+       PRINT-DIMENSION-LOOP.
+           IF DIM-IDX > 99 GO TO REPORT-STOP.
+           IF DIM-GAMES(DIM-IDX) > 0
+           SET WS-DIM-DISPLAY TO DIM-IDX
+           DISPLAY '  DIMENSION ' WS-DIM-DISPLAY ' - '
+               DIM-GAMES(DIM-IDX)
+               ' GAMES, ' DIM-HITS(DIM-IDX) ' HITS' WITH NO ADVANCING
+           IF DIM-HITS(DIM-IDX) > 0
+           COMPUTE WS-AVG-TRIES =
+               DIM-TOTAL-TRIES(DIM-IDX) / DIM-HITS(DIM-IDX)
+           MOVE WS-AVG-TRIES TO WS-AVG-TRIES-DISP
+           DISPLAY ', AVG TRIES ' WS-AVG-TRIES-DISP
+           ELSE
+           DISPLAY ' '
+           END-IF
+           END-IF.
+           SET DIM-IDX UP BY 1.
+           GO TO PRINT-DIMENSION-LOOP.
+
+       REPORT-STOP.
+           STOP RUN.
