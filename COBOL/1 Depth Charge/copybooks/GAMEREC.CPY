@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------
+      * GAMEREC.CPY
+      * Record layout for the GAMEREC input file.  Each record is
+      * one canned torpedo shot (Y,X,Z) fed to DEPTHC in place of
+      * an operator ACCEPT, so a batch/JCL run or a demo replay can
+      * drive the game with no one at the console.
+      *-----------------------------------------------------------
+       01  GAMEREC-RECORD.
+           02  GR-Y-POS               PIC 9(3).
+           02  GR-X-POS               PIC 9(3).
+           02  GR-Z-POS               PIC 9(3).
