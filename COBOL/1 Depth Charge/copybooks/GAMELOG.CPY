@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------
+      * GAMELOG.CPY
+      * Record layout for the GAMELOG history file. One record is
+      * appended per finished game by DEPTHC and read back by
+      * DEPTHRPT to build the summary report.
+      *-----------------------------------------------------------
+       01  GAMELOG-RECORD.
+           02  GL-DATE                PIC 9(8).
+           02  GL-DIMENSION           PIC 9(3).
+           02  GL-OUTCOME             PIC X(10).
+               88  GL-OUTCOME-HIT         VALUE 'HIT'.
+               88  GL-OUTCOME-ABANDON     VALUE 'ABANDON'.
+           02  GL-TRIES               PIC 9(3).
+           02  GL-PAR-SHOTS           PIC 9(3).
+           02  GL-FLEET-SIZE          PIC 9(1).
+           02  GL-SUB-X-POS           PIC 9(3).
+           02  GL-SUB-Y-POS           PIC 9(3).
+           02  GL-SUB-Z-POS           PIC 9(3).
