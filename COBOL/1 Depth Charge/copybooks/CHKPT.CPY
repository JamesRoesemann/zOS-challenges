@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------
+      * CHKPT.CPY
+      * Record layout for the DEPTHRST checkpoint file. DEPTHC
+      * rewrites this single-record file after every turn so a
+      * game in progress survives an abend or a killed session and
+      * can be resumed instead of always starting over. Holds the
+      * whole enemy fleet so a fleet-mode game resumes intact.
+      *-----------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           02  CK-DIMENSION           PIC 9(3).
+           02  CK-SHOTS               PIC 9(3).
+           02  CK-TRIES               PIC 9(3).
+           02  CK-PAR-SHOTS           PIC 9(3).
+           02  CK-FLEET-SIZE          PIC 9(1).
+           02  CK-SUBS-REMAINING      PIC 9(1).
+           02  CK-SUB-ENTRY OCCURS 9 TIMES.
+               03  CK-SUB-X-POS       PIC 9(3).
+               03  CK-SUB-Y-POS       PIC 9(3).
+               03  CK-SUB-Z-POS       PIC 9(3).
+               03  CK-SUB-HIT-FLAG    PIC X(1).
