@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------
+      * DIFCLTY.CPY
+      * Named difficulty presets. Each entry fixes DIMENSION and
+      * FLEET-SIZE together so a player can pick a difficulty by
+      * name instead of having to know what a reasonable DIMENSION
+      * or fleet size is. CUSTOM (handled in the program, not this
+      * table) still allows picking DIMENSION and fleet size by hand.
+      *-----------------------------------------------------------
+       01  DIFFICULTY-DATA.
+           02  FILLER PIC X(12) VALUE 'EASY    0101'.
+           02  FILLER PIC X(12) VALUE 'MEDIUM  0302'.
+           02  FILLER PIC X(12) VALUE 'HARD    0603'.
+           02  FILLER PIC X(12) VALUE 'HARDCORE0955'.
+       01  DIFFICULTY-TABLE REDEFINES DIFFICULTY-DATA.
+           02  DIFFICULTY-ENTRY OCCURS 4 TIMES INDEXED BY DIFF-IDX.
+               03  DIFF-NAME              PIC X(8).
+               03  DIFF-DIMENSION         PIC 9(3).
+               03  DIFF-FLEET-SIZE        PIC 9(1).
